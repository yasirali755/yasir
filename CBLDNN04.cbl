@@ -17,16 +17,43 @@
            SELECT POPSL-FILE
                  ASSIGN TO "C:\Users\Owner\Desktop\cobol\CBLPOPSL.DAT"
                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT popsl-changes
+           SELECT POPSL-CHANGES
+                 ASSIGN TO "C:\Users\Owner\Desktop\cobol\CBLPOPCHG.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CHG-FILE-STATUS.
 
            SELECT PRTSLOUT
                  ASSIGN TO "C:\Users\Owner\Desktop\cobol\COBPOPERR.PRT"
                  ORGANIZATION IS  RECORD SEQUENTIAL.
 
            SELECT PRTERROUT
-                 ASSIGN TO "C:\Users\Owner\Desktop\cobol\COBPOPERR.PRT"
+                 ASSIGN TO "C:\Users\Owner\Desktop\cobol\CBLPOPERR.PRT"
                  ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT POPRATE-FILE
+                 ASSIGN TO "C:\Users\Owner\Desktop\cobol\CBLPOPRAT.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS RATE-FILE-STATUS.
+
+           SELECT CHECKOUT-FILE
+                 ASSIGN TO "C:\Users\Owner\Desktop\cobol\CBLPOPCHK.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CHECKOUT-FILE-STATUS.
+
+           SELECT CSV-TOTALS-OUT
+                 ASSIGN TO "C:\Users\Owner\Desktop\cobol\CBLPOPTOT.CSV"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+                 ASSIGN TO "C:\Users\Owner\Desktop\cobol\CBLPOPCKP.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CKPT-FILE-STATUS.
+
+           SELECT SEASON-MASTER
+                 ASSIGN TO "C:\Users\Owner\Desktop\cobol\CBLPOPSTD.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS STD-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -54,6 +81,24 @@
              05  I-TEAM                  PIC X.
                  88 VAL-TEAMS            VALUE  'A' thru 'E'.
 
+       FD  POPSL-CHANGES
+             LABEL RECORD IS STANDARD
+             RECORD CONTAINS 71 CHARACTERS
+             DATA RECORD IS CHG-REC.
+
+       01  CHG-REC.
+             05  CHG-LNAME               PIC X(15).
+             05  CHG-FNAME               PIC X(15).
+             05  CHG-ADDRESS             PIC X(15).
+             05  CHG-CITY                PIC X(10).
+             05  CHG-STATE               PIC XX.
+             05  CHG-ZIP.
+                 10 CHG-ZIP-CODE-1       PIC 9(5).
+                 10 CHG-ZIP-CODE-2       PIC 9(4).
+             05  CHG-POP-TYPE            PIC 99.
+             05  CHG-NUM-CASES           PIC 99.
+             05  CHG-TEAM                PIC X.
+
        FD  PRTSLOUT
              LABEL RECORD IS OMITTED
              RECORD CONTAINS 132 CHARACTERS
@@ -70,6 +115,94 @@
 
        01  PRTERRLINE                 PIC X(132).
 
+       FD  POPRATE-FILE
+             LABEL RECORD IS STANDARD
+             RECORD CONTAINS 11 CHARACTERS
+             DATA RECORD IS RATE-REC.
+
+       01  RATE-REC.
+             05  RATE-TYPE               PIC X.
+                 88  RATE-IS-PRICE       VALUE 'P'.
+                 88  RATE-IS-DEPOSIT     VALUE 'D'.
+             05  RATE-KEY                PIC XX.
+             05  RATE-AMOUNT             PIC 9(4)V9(4).
+
+       FD  CHECKOUT-FILE
+             LABEL RECORD IS STANDARD
+             RECORD CONTAINS 7 CHARACTERS
+             DATA RECORD IS CHK-REC.
+
+       01  CHK-REC.
+             05  CHK-TEAM                PIC X.
+                 88  VAL-CHK-TEAM        VALUE 'A' THRU 'E'.
+             05  CHK-POP-TYPE            PIC 99.
+             05  CHK-CASES               PIC 9(4).
+
+       FD  CSV-TOTALS-OUT
+             LABEL RECORD IS OMITTED
+             RECORD CONTAINS 80 CHARACTERS
+             DATA RECORD IS CSV-LINE.
+
+       01  CSV-LINE                  PIC X(80).
+
+       FD  CHECKPOINT-FILE
+             LABEL RECORD IS STANDARD
+             DATA RECORD IS CKPT-REC.
+
+       01  CKPT-REC.
+             05  CKPT-COUNT              PIC 9(6).
+             05  CKPT-CTR-COKE           PIC 9(6)V99.
+             05  CKPT-CTR-DIET-COKE      PIC 9(6)V99.
+             05  CKPT-CTR-MELLO-YELLO    PIC 9(7)V99.
+             05  CKPT-CTR-CHERRY-COKE    PIC 9(7)V99.
+             05  CKPT-CTR-DIET-CHERRY    PIC 9(7)V99.
+             05  CKPT-CTR-SPRITE         PIC 9(6)V99.
+             05  CKPT-TEAM-A             PIC 9(7)V99.
+             05  CKPT-TEAM-B             PIC 9(7)V99.
+             05  CKPT-TEAM-C             PIC 9(7)V99.
+             05  CKPT-TEAM-D             PIC 9(7)V99.
+             05  CKPT-TEAM-E             PIC 9(7)V99.
+             05  CKPT-ERROR-CTR          PIC 9(2).
+             05  CKPT-DEPOSIT-A          PIC 9(7)V99.
+             05  CKPT-DEPOSIT-B          PIC 9(7)V99.
+             05  CKPT-DEPOSIT-C          PIC 9(7)V99.
+             05  CKPT-DEPOSIT-D          PIC 9(7)V99.
+             05  CKPT-DEPOSIT-E          PIC 9(7)V99.
+             05  CKPT-RECON-TEAM OCCURS 5 TIMES.
+                 10  CKPT-RECON-POP OCCURS 6 TIMES.
+                     15 CKPT-RECON-CHECKOUT-QTY  PIC 9(5).
+                     15 CKPT-RECON-SOLD-QTY      PIC 9(5).
+             05  CKPT-SELLER-CTR         PIC 9(4).
+             05  CKPT-SELLER-ENTRY OCCURS 2000 TIMES.
+                 10 CKPT-SELLER-LNAME    PIC X(15).
+                 10 CKPT-SELLER-FNAME    PIC X(15).
+                 10 CKPT-SELLER-TEAM     PIC X.
+                 10 CKPT-SELLER-TOTAL    PIC 9(7)V99.
+             05  CKPT-REJ-CTR            PIC 9(4).
+             05  CKPT-REJ-ENTRY OCCURS 500 TIMES.
+                 10 CKPT-REJ-LNAME       PIC X(15).
+                 10 CKPT-REJ-FNAME       PIC X(15).
+                 10 CKPT-REJ-TEAM        PIC X.
+                 10 CKPT-REJ-RESOLVED    PIC X.
+
+       FD  SEASON-MASTER
+             LABEL RECORD IS STANDARD
+             DATA RECORD IS STD-REC.
+
+       01  STD-REC.
+             05  STD-CTR-COKE            PIC 9(7)V99.
+             05  STD-CTR-DIET-COKE       PIC 9(7)V99.
+             05  STD-CTR-MELLO-YELLO     PIC 9(7)V99.
+             05  STD-CTR-CHERRY-COKE     PIC 9(7)V99.
+             05  STD-CTR-DIET-CHERRY     PIC 9(7)V99.
+             05  STD-CTR-SPRITE          PIC 9(7)V99.
+             05  STD-TEAM-A              PIC 9(7)V99.
+             05  STD-TEAM-B              PIC 9(7)V99.
+             05  STD-TEAM-C              PIC 9(7)V99.
+             05  STD-TEAM-D              PIC 9(7)V99.
+             05  STD-TEAM-E              PIC 9(7)V99.
+             05  STD-ERROR-CTR           PIC 9(4).
+
        WORKING-STORAGE SECTION.
         01 CURRENT-DATE-AND-TIME.
            05 I-DATE.
@@ -90,17 +223,105 @@
            05 c-ctr-mello-yello        PIC 9(7)V99        VALUE ZERO.
            05 c-ctr-cherry-coke        PIC 9(7)V99        VALUE ZERO.
            05 c-ctr-diet-cherry        PIC 9(7)V99        VALUE ZERO.
-           05 c-ctr-sprite             PIC 99             VALUE ZERO.
+           05 c-ctr-sprite             PIC 9(6)V99        VALUE ZERO.
            05 C-TOTAL            PIC 9(7)V99        VALUE ZERO.
            05 c-team-total-A             PIC 9(7)V99        VALUE ZERO.
            05 c-team-total-B             PIC 9(7)V99        VALUE ZERO.
            05 c-team-total-C             PIC 9(7)V99        VALUE ZERO.
            05 c-team-total-D             PIC 9(7)V99        VALUE ZERO.
            05 c-team-total-E             PIC 9(7)V99        VALUE ZERO.
+           05 c-team-deposit-A           PIC 9(7)V99        VALUE ZERO.
+           05 c-team-deposit-B           PIC 9(7)V99        VALUE ZERO.
+           05 c-team-deposit-C           PIC 9(7)V99        VALUE ZERO.
+           05 c-team-deposit-D           PIC 9(7)V99        VALUE ZERO.
+           05 c-team-deposit-E           PIC 9(7)V99        VALUE ZERO.
            05 TOTAL-ERROR               PIC 9(3)           VALUE ZERO.
            05 C-ERROR-CTR               PIC 9(2)           VALUE ZERO.
-           05 GT-AMOUNT-DUE               PIC 999999         VALUE ZERO.
+           05 GT-AMOUNT-DUE               PIC 9(7)V99        VALUE ZERO.
            05 MORE-RECS                   PIC XXX           VALUE 'YES'.
+           05 CHG-FILE-STATUS             PIC XX            VALUE '00'.
+           05 MORE-CHGS                   PIC XXX           VALUE 'YES'.
+           05 C-CORRECTED-CTR             PIC 9(3)          VALUE ZERO.
+           05 C-UNMATCHED-CTR             PIC 9(3)          VALUE ZERO.
+           05 WS-SELLER-CAP-CTR           PIC 9(4)          VALUE ZERO.
+           05 WS-REJ-CAP-CTR              PIC 9(4)          VALUE ZERO.
+           05 CHG-MATCH-SW                PIC XXX           VALUE 'NO'.
+           05 RATE-FILE-STATUS            PIC XX            VALUE '00'.
+           05 MORE-RATES                  PIC XXX           VALUE 'YES'.
+           05 WS-CASE-PRICE               PIC 9(4)V9(4)     VALUE 18.71.
+           05 WS-DEPOSIT-RATE             PIC 9(4)V9(4)     VALUE ZERO.
+           05 CHECKOUT-FILE-STATUS        PIC XX            VALUE '00'.
+           05 MORE-CHECKOUTS              PIC XXX           VALUE 'YES'.
+           05 WS-TEAM-IDX               PIC 9             VALUE ZERO.
+           05 WS-POP-NAME               PIC X(16)         VALUE SPACES.
+           05 WS-TEAM-LETTER            PIC X             VALUE SPACES.
+           05 WS-RECON-SHORTAGE         PIC S9(5)         VALUE ZERO.
+           05 WS-CSV-CATEGORY           PIC X(10)         VALUE SPACES.
+           05 WS-CSV-LABEL              PIC X(20)         VALUE SPACES.
+           05 WS-CSV-VALUE              PIC 9(7)V99       VALUE ZERO.
+           05 WS-CSV-AMOUNT-ED          PIC Z(6)9.99.
+           05 DUP-FOUND-SW              PIC XXX           VALUE 'NO'.
+           05 WS-LAST-SELLER-IDX        PIC 9(4)          VALUE ZERO.
+           05 CKPT-FILE-STATUS          PIC XX            VALUE '00'.
+           05 CKPT-REC-COUNT            PIC 9(6)          VALUE ZERO.
+           05 CKPT-EVERY-N              PIC 9(4)          VALUE 100.
+           05 CKPT-SKIP-COUNT           PIC 9(6)          VALUE ZERO.
+           05 WS-RESTART-SW             PIC XXX           VALUE 'NO'.
+           05 STD-FILE-STATUS           PIC XX            VALUE '00'.
+
+       01  SEASON-TOTALS-AREA.
+           05 ST-CTR-COKE                PIC 9(7)V99      VALUE ZERO.
+           05 ST-CTR-DIET-COKE           PIC 9(7)V99      VALUE ZERO.
+           05 ST-CTR-MELLO-YELLO         PIC 9(7)V99      VALUE ZERO.
+           05 ST-CTR-CHERRY-COKE         PIC 9(7)V99      VALUE ZERO.
+           05 ST-CTR-DIET-CHERRY         PIC 9(7)V99      VALUE ZERO.
+           05 ST-CTR-SPRITE              PIC 9(7)V99      VALUE ZERO.
+           05 ST-TEAM-A                  PIC 9(7)V99      VALUE ZERO.
+           05 ST-TEAM-B                  PIC 9(7)V99      VALUE ZERO.
+           05 ST-TEAM-C                  PIC 9(7)V99      VALUE ZERO.
+           05 ST-TEAM-D                  PIC 9(7)V99      VALUE ZERO.
+           05 ST-TEAM-E                  PIC 9(7)V99      VALUE ZERO.
+           05 ST-ERROR-CTR               PIC 9(4)         VALUE ZERO.
+
+       01  SELLER-TABLE-AREA.
+           05 SELLER-CTR                PIC 9(4)          VALUE ZERO.
+           05 SELLER-ENTRY OCCURS 2000 TIMES INDEXED BY SELL-IDX.
+               10 SELLER-LNAME           PIC X(15).
+               10 SELLER-FNAME           PIC X(15).
+               10 SELLER-TEAM            PIC X.
+               10 SELLER-TOTAL           PIC 9(7)V99      VALUE ZERO.
+
+       01  RANK-SORT-AREA.
+           05 SORT-I                     PIC 9(4)          VALUE ZERO.
+           05 SORT-J                     PIC 9(4)          VALUE ZERO.
+           05 SORT-BEST                  PIC 9(4)          VALUE ZERO.
+           05 SWAP-LNAME                 PIC X(15).
+           05 SWAP-FNAME                 PIC X(15).
+           05 SWAP-TEAM                  PIC X.
+           05 SWAP-TOTAL                 PIC 9(7)V99       VALUE ZERO.
+           05 WS-PREV-TEAM               PIC X             VALUE SPACE.
+           05 WS-RANK                    PIC 9(4)          VALUE ZERO.
+
+       01  RECON-TABLE-AREA.
+           05 RECON-TEAM OCCURS 5 TIMES INDEXED BY RECON-T-IDX.
+               10 RECON-POP OCCURS 6 TIMES INDEXED BY RECON-P-IDX.
+                   15 RECON-CHECKOUT-QTY      PIC 9(5)     VALUE ZERO.
+                   15 RECON-SOLD-QTY          PIC 9(5)     VALUE ZERO.
+
+       01  RATE-TABLE-AREA.
+           05 RATE-TBL-CTR                PIC 9(3)          VALUE ZERO.
+           05 RATE-TBL OCCURS 50 TIMES INDEXED BY RATE-IDX.
+               10 RATE-TBL-TYPE            PIC X.
+               10 RATE-TBL-KEY             PIC XX.
+               10 RATE-TBL-AMOUNT          PIC 9(4)V9(4).
+
+       01  REJECT-TABLE-AREA.
+           05 REJ-CTR                     PIC 9(4)          VALUE ZERO.
+           05 REJ-ENTRY  OCCURS 500 TIMES INDEXED BY REJ-IDX.
+               10 REJ-LNAME                PIC X(15).
+               10 REJ-FNAME                PIC X(15).
+               10 REJ-TEAM                 PIC X.
+               10 REJ-RESOLVED             PIC X         VALUE 'N'.
 
 
        01  TITLE-LINE.
@@ -202,9 +423,12 @@
        05 FILLER                      PIC X(12)           VALUE
                                                         'ERROR RECORD'.
            05 FILLER                  PIC X(60)           VALUE SPACES.
+           05 FILLER                  PIC X(4)            VALUE
+                                                           'RSN '.
+           05 FILLER                  PIC X               VALUE SPACES.
            05 FILLER                  PIC X(17)           VALUE
                                                    'ERROR DESCRIPTION'.
-           05 FILLER                  PIC X(43)           VALUE SPACES.
+           05 FILLER                  PIC X(38)           VALUE SPACES.
 
        01 DETAIL-LINE.
            05 FILLER            PIC X(3)            VALUE  SPACES.
@@ -232,7 +456,9 @@
        01  DETAIL-ERR-LINE.
            05  O-ERR-field      PIC X(71).
            05 FILLER            PIC X            VALUE SPACES.
-           05 POP               PIC X(60).
+           05 O-ERR-REASON      PIC X(4).
+           05 FILLER            PIC X            VALUE SPACES.
+           05 POP               PIC X(55).
 
 
 
@@ -281,6 +507,28 @@
            05 O-GT-ERR-CTR            PIC Z,ZZ9.
            05 FILLER                  PIC X(111)          VALUE SPACES.
 
+       01 CORRECTION-SUMMARY-LINE.
+           05 FILLER                  PIC X(3)           VALUE SPACES.
+           05 FILLER                  PIC X(20)          VALUE
+                                                 'CORRECTIONS APPLIED:'.
+           05 O-CORRECTED-CTR         PIC Z,ZZ9.
+           05 FILLER                  PIC X(6)           VALUE SPACES.
+           05 FILLER                  PIC X(18)          VALUE
+                                                 'UNMATCHED CHANGES:'.
+           05 O-UNMATCHED-CTR         PIC Z,ZZ9.
+           05 FILLER                  PIC X(75)          VALUE SPACES.
+
+       01 CAPACITY-SUMMARY-LINE.
+           05 FILLER                  PIC X(3)           VALUE SPACES.
+           05 FILLER                  PIC X(22)          VALUE
+                                              'SELLERS OVER CAPACITY:'.
+           05 O-SELLER-CAP-CTR        PIC Z,ZZ9.
+           05 FILLER                  PIC X(6)           VALUE SPACES.
+           05 FILLER                  PIC X(22)          VALUE
+                                              'REJECTS OVER CAPACITY:'.
+           05 O-REJECT-CAP-CTR        PIC Z,ZZ9.
+           05 FILLER                  PIC X(69)          VALUE SPACES.
+
          01 O-GTOTALS.
              05 FILLER               PIC X(13)    VALUE 'GRAND TOTALS:'.
              05 FILLER               PIC X(119)   VALUE SPACES.
@@ -326,12 +574,188 @@
 
 
 
+       01 RECON-TITLE-LINE.
+           05 FILLER                  PIC X(40)           VALUE SPACES.
+           05 FILLER                  PIC X(38)           VALUE
+                          'CASES DISTRIBUTED VS CASES SOLD'.
+           05 FILLER                  PIC X(54)           VALUE SPACES.
+
+       01 RECON-HEADING-LINE.
+           05 FILLER                  PIC X(3)            VALUE SPACES.
+           05 FILLER                  PIC X(4)             VALUE 'TEAM'.
+           05 FILLER                  PIC X(4)            VALUE SPACES.
+           05 FILLER                  PIC X(16)           VALUE
+                                                        'POP TYPE'.
+           05 FILLER                  PIC X(4)            VALUE SPACES.
+           05 FILLER                  PIC X(11)           VALUE
+                                                    'CHECKED OUT'.
+           05 FILLER                  PIC X(4)            VALUE SPACES.
+           05 FILLER                  PIC X(10)           VALUE
+                                                    'CASES SOLD'.
+           05 FILLER                  PIC X(4)            VALUE SPACES.
+           05 FILLER                  PIC X(8)            VALUE
+                                                    'SHORTAGE'.
+           05 FILLER                  PIC X(60)           VALUE SPACES.
+
+       01 RECON-DETAIL-LINE.
+           05 FILLER                  PIC X(3)            VALUE SPACES.
+           05 O-RECON-TEAM            PIC X.
+           05 FILLER                  PIC X(7)            VALUE SPACES.
+           05 O-RECON-POP             PIC X(16).
+           05 FILLER                  PIC X(4)            VALUE SPACES.
+           05 O-RECON-CHECKOUT        PIC ZZ,ZZ9.
+           05 FILLER                  PIC X(6)            VALUE SPACES.
+           05 O-RECON-SOLD            PIC ZZ,ZZ9.
+           05 FILLER                  PIC X(6)            VALUE SPACES.
+           05 O-RECON-SHORTAGE        PIC ZZ,ZZ9.
+           05 FILLER                  PIC X(3)            VALUE SPACES.
+           05 O-RECON-FLAG            PIC X(10).
+           05 FILLER                  PIC X(56)           VALUE SPACES.
+
+       01 SEASON-TITLE-LINE.
+           05 FILLER                  PIC X(15)           VALUE
+                                               'SEASON TO DATE:'.
+           05 FILLER                  PIC X(117)          VALUE SPACES.
+
+       01 SEASON-POPTYPE.
+           05 FILLER                  PIC X(3)            VALUE SPACES.
+           05 FILLER                  PIC X(16)           VALUE 'COKE'.
+           05 FILLER                  PIC X               VALUE SPACES.
+           05 O-ST-CTR-COKE           PIC ZZZ,ZZ9         VALUE SPACES.
+           05 FILLER                  PIC X(6)            VALUE SPACES.
+           05 FILLER                  PIC X(16)           VALUE
+                                                           'DIET COKE'.
+           05 FILLER                  PIC X               VALUE SPACES.
+           05 O-ST-CTR-DIET-COKE      PIC ZZZ,ZZ9         VALUE SPACES.
+           05 FILLER                  PIC X(6)            VALUE SPACES.
+           05 FILLER                  PIC X(16)           VALUE
+                                                         'MELLO YELLO'.
+           05 FILLER                  PIC X               VALUE SPACES.
+           05 O-ST-CTR-MELLO-YELLO    PIC ZZZ,ZZ9
+                                                          VALUE SPACES.
+           05 FILLER                  PIC X(28)           VALUE SPACES.
+
+       01 SEASON-POPTYPE1.
+           05 FILLER            PIC X(3)            VALUE SPACES.
+           05 FILLER            PIC X(16)           VALUE 'CHERRY COKE'.
+           05 FILLER            PIC X               VALUE SPACES.
+           05 O-ST-CTR-CHERRY-COKE PIC ZZZ,ZZ9       VALUE SPACES.
+           05 FILLER            PIC X(6)            VALUE SPACES.
+           05 FILLER            PIC X(16)           VALUE "DIET CHERRY C
+      -                                                  "OKE".
+           05 FILLER            PIC X               VALUE SPACES.
+           05 O-ST-CTR-DIET-CHERRY    PIC ZZZ,ZZ9   VALUE
+                                               SPACES.
+           05 FILLER            PIC X(6)            VALUE SPACES.
+           05 FILLER            PIC X(16)           VALUE 'SPRITE'.
+            05 FILLER           PIC X               VALUE SPACES.
+           05 O-ST-CTR-SPRITE   PIC ZZZ,ZZ9         VALUE SPACES.
+           05 FILLER            PIC X(28)           VALUE SPACES.
+
+       01 SEASON-TEAM-TOTAL.
+           05 FILLER                  PIC X(27)           VALUE
+                                         'SEASON TO DATE - TEAM TOTAL'.
+           05 FILLER                  PIC X(105)          VALUE SPACES.
+
+       01 SEASON-TEAM-A.
+           05 FILLER                  PIC X(3)            VALUE SPACES.
+           05 FILLER                  PIC X               VALUE'A'.
+           05 O-ST-TEAM-A             PIC $$$$,$$$,$$$.99.
+           05 FILLER                  PIC X(112)          VALUE SPACES.
+       01 SEASON-TEAM-B.
+           05 FILLER                  PIC X(3)            VALUE SPACES.
+           05 FILLER                  PIC X               VALUE 'B'.
+           05 O-ST-TEAM-B             PIC $$$$,$$$,$$$.99.
+           05 FILLER                  PIC X(112)          VALUE SPACES.
+       01 SEASON-TEAM-C.
+           05 FILLER                  PIC X(3)            VALUE SPACES.
+           05 FILLER                  PIC X               VALUE 'C'.
+           05 O-ST-TEAM-C             PIC $$$$,$$$,$$$.99.
+           05 FILLER                  PIC X(112)          VALUE SPACES.
+       01 SEASON-TEAM-D.
+           05 FILLER                  PIC X(3)           VALUE SPACES.
+           05 FILLER                  PIC X              VALUE 'D'.
+           05 O-ST-TEAM-D             PIC $$$$,$$$,$$$.99.
+           05 FILLER                  PIC X(112)         VALUE SPACES.
+       01 SEASON-TEAM-E.
+           05 FILLER                  PIC X(3)           VALUE SPACES.
+           05 FILLER                  PIC X              VALUE 'E'.
+           05 O-ST-TEAM-E             PIC $$$$,$$$,$$$.99.
+           05 FILLER                  PIC X(112)         VALUE SPACES.
+
+       01 SETTLEMENT-TITLE-LINE.
+           05 FILLER                  PIC X(40)           VALUE SPACES.
+           05 FILLER                  PIC X(26)           VALUE
+                                          'TEAM SETTLEMENT STATEMENT'.
+           05 FILLER                  PIC X(66)           VALUE SPACES.
+
+       01 SETTLEMENT-HEADING-LINE.
+           05 FILLER                  PIC X(3)            VALUE SPACES.
+           05 FILLER                  PIC X(4)            VALUE 'TEAM'.
+           05 FILLER                  PIC X(6)            VALUE SPACES.
+           05 FILLER                  PIC X(11)           VALUE
+                                                      'TOTAL SALES'.
+           05 FILLER                  PIC X(6)            VALUE SPACES.
+           05 FILLER                  PIC X(14)           VALUE
+                                                   'LESS DEPOSITS'.
+           05 FILLER                  PIC X(6)            VALUE SPACES.
+           05 FILLER                  PIC X(14)           VALUE
+                                                  'AMOUNT DUE'.
+           05 FILLER                  PIC X(68)           VALUE SPACES.
+
+       01 SETTLEMENT-DETAIL-LINE.
+           05 FILLER                  PIC X(3)            VALUE SPACES.
+           05 O-SETT-TEAM              PIC X.
+           05 FILLER                  PIC X(9)            VALUE SPACES.
+           05 O-SETT-SALES             PIC $$$$,$$$,$$$.99.
+           05 FILLER                  PIC X(6)            VALUE SPACES.
+           05 O-SETT-DEPOSIT           PIC $$$$,$$$,$$$.99.
+           05 FILLER                  PIC X(9)            VALUE SPACES.
+           05 O-SETT-DUE               PIC $$$$,$$$,$$$.99.
+           05 FILLER                  PIC X(59)           VALUE SPACES.
+
+       01 RANK-TITLE-LINE.
+           05 FILLER                  PIC X(38)           VALUE SPACES.
+           05 FILLER                  PIC X(30)           VALUE
+                                       'TOP SELLERS - BY TEAM RANKING'.
+           05 FILLER                  PIC X(64)           VALUE SPACES.
+
+       01 RANK-HEADING-LINE.
+           05 FILLER                  PIC X(3)            VALUE SPACES.
+           05 FILLER                  PIC X(4)            VALUE 'TEAM'.
+           05 FILLER                  PIC X(4)            VALUE SPACES.
+           05 FILLER                  PIC X(4)            VALUE 'RANK'.
+           05 FILLER                  PIC X(5)            VALUE SPACES.
+           05 FILLER                  PIC X(9)            VALUE
+                                                       'LAST NAME'.
+           05 FILLER                  PIC X(7)            VALUE SPACES.
+           05 FILLER                  PIC X(10)           VALUE
+                                                      'FIRST NAME'.
+           05 FILLER                  PIC X(6)            VALUE SPACES.
+           05 FILLER                  PIC X(11)           VALUE
+                                                      'TOTAL SALES'.
+           05 FILLER                  PIC X(69)           VALUE SPACES.
+
+       01 RANK-DETAIL-LINE.
+           05 FILLER                  PIC X(3)            VALUE SPACES.
+           05 O-RANK-TEAM              PIC X.
+           05 FILLER                  PIC X(6)            VALUE SPACES.
+           05 O-RANK                   PIC ZZZ9.
+           05 FILLER                  PIC X(5)            VALUE SPACES.
+           05 O-RANK-LNAME             PIC X(15).
+           05 FILLER                  PIC X               VALUE SPACES.
+           05 O-RANK-FNAME             PIC X(15).
+           05 FILLER                  PIC X(2)            VALUE SPACES.
+           05 O-RANK-TOTAL             PIC $$$$,$$$,$$$.99.
+           05 FILLER                  PIC X(65)           VALUE SPACES.
+
         PROCEDURE DIVISION.
        0000-COBYAL05.
            PERFORM 1000-INIT.
            PERFORM 2000-MAINLINE
                UNTIL MORE-RECS ='NO'.
-                   PERFORM 3000-CLOSING.
+           PERFORM 5000-CORRECTIONS.
+           PERFORM 3000-CLOSING.
            STOP RUN.
 
        1000-INIT.
@@ -343,12 +767,223 @@
            MOVE I-DAY          TO O-DDD.
            MOVE I-YEAR         TO O-YY.
            OPEN INPUT POPSL-FILE.
-           OPEN OUTPUT PRTSLOUT.
-           OPEN OUTPUT PRTERROUT.
+           PERFORM 1500-LOAD-RATES.
+           PERFORM 1600-LOAD-CHECKOUTS.
+           PERFORM 1700-CHECK-RESTART.
+           IF WS-RESTART-SW = 'YES'
+               OPEN EXTEND PRTSLOUT
+               OPEN EXTEND PRTERROUT
+           ELSE
+               OPEN OUTPUT PRTSLOUT
+               OPEN OUTPUT PRTERROUT
+           END-IF.
+           PERFORM 1800-LOAD-SEASON-MASTER.
            PERFORM 9000-READ.
            PERFORM 9100-HEADING1.
            PERFORM 9200-HEADING.
 
+       1800-LOAD-SEASON-MASTER.
+           OPEN INPUT SEASON-MASTER.
+           IF STD-FILE-STATUS = '00'
+               READ SEASON-MASTER
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 1850-COPY-SEASON-IN
+               END-READ
+               CLOSE SEASON-MASTER
+           END-IF.
+
+       1850-COPY-SEASON-IN.
+           MOVE STD-CTR-COKE          TO ST-CTR-COKE.
+           MOVE STD-CTR-DIET-COKE     TO ST-CTR-DIET-COKE.
+           MOVE STD-CTR-MELLO-YELLO   TO ST-CTR-MELLO-YELLO.
+           MOVE STD-CTR-CHERRY-COKE   TO ST-CTR-CHERRY-COKE.
+           MOVE STD-CTR-DIET-CHERRY   TO ST-CTR-DIET-CHERRY.
+           MOVE STD-CTR-SPRITE        TO ST-CTR-SPRITE.
+           MOVE STD-TEAM-A            TO ST-TEAM-A.
+           MOVE STD-TEAM-B            TO ST-TEAM-B.
+           MOVE STD-TEAM-C            TO ST-TEAM-C.
+           MOVE STD-TEAM-D            TO ST-TEAM-D.
+           MOVE STD-TEAM-E            TO ST-TEAM-E.
+           MOVE STD-ERROR-CTR         TO ST-ERROR-CTR.
+
+       1700-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 1750-RESTORE-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1750-RESTORE-CHECKPOINT.
+           MOVE 'YES'                 TO WS-RESTART-SW.
+           MOVE CKPT-COUNT            TO CKPT-SKIP-COUNT.
+           MOVE CKPT-CTR-COKE         TO c-ctr-coke.
+           MOVE CKPT-CTR-DIET-COKE    TO c-ctr-diet-coke.
+           MOVE CKPT-CTR-MELLO-YELLO  TO c-ctr-mello-yello.
+           MOVE CKPT-CTR-CHERRY-COKE  TO c-ctr-cherry-coke.
+           MOVE CKPT-CTR-DIET-CHERRY  TO c-ctr-diet-cherry.
+           MOVE CKPT-CTR-SPRITE       TO c-ctr-sprite.
+           MOVE CKPT-TEAM-A           TO c-team-total-A.
+           MOVE CKPT-TEAM-B           TO c-team-total-B.
+           MOVE CKPT-TEAM-C           TO c-team-total-C.
+           MOVE CKPT-TEAM-D           TO c-team-total-D.
+           MOVE CKPT-TEAM-E           TO c-team-total-E.
+           MOVE CKPT-ERROR-CTR        TO C-ERROR-CTR.
+           MOVE CKPT-DEPOSIT-A        TO c-team-deposit-A.
+           MOVE CKPT-DEPOSIT-B        TO c-team-deposit-B.
+           MOVE CKPT-DEPOSIT-C        TO c-team-deposit-C.
+           MOVE CKPT-DEPOSIT-D        TO c-team-deposit-D.
+           MOVE CKPT-DEPOSIT-E        TO c-team-deposit-E.
+           PERFORM VARYING RECON-T-IDX FROM 1 BY 1
+               UNTIL RECON-T-IDX > 5
+               PERFORM VARYING RECON-P-IDX FROM 1 BY 1
+                   UNTIL RECON-P-IDX > 6
+                   MOVE CKPT-RECON-CHECKOUT-QTY
+                            (RECON-T-IDX, RECON-P-IDX)
+                       TO RECON-CHECKOUT-QTY(RECON-T-IDX, RECON-P-IDX)
+                   MOVE CKPT-RECON-SOLD-QTY
+                            (RECON-T-IDX, RECON-P-IDX)
+                       TO RECON-SOLD-QTY(RECON-T-IDX, RECON-P-IDX)
+               END-PERFORM
+           END-PERFORM.
+           MOVE CKPT-SELLER-CTR TO SELLER-CTR.
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > SELLER-CTR
+               MOVE CKPT-SELLER-LNAME(SORT-I) TO SELLER-LNAME(SORT-I)
+               MOVE CKPT-SELLER-FNAME(SORT-I) TO SELLER-FNAME(SORT-I)
+               MOVE CKPT-SELLER-TEAM(SORT-I)  TO SELLER-TEAM(SORT-I)
+               MOVE CKPT-SELLER-TOTAL(SORT-I) TO SELLER-TOTAL(SORT-I)
+           END-PERFORM.
+           MOVE CKPT-REJ-CTR TO REJ-CTR.
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > REJ-CTR
+               MOVE CKPT-REJ-LNAME(SORT-I)    TO REJ-LNAME(SORT-I)
+               MOVE CKPT-REJ-FNAME(SORT-I)    TO REJ-FNAME(SORT-I)
+               MOVE CKPT-REJ-TEAM(SORT-I)     TO REJ-TEAM(SORT-I)
+               MOVE CKPT-REJ-RESOLVED(SORT-I) TO REJ-RESOLVED(SORT-I)
+           END-PERFORM.
+           PERFORM UNTIL CKPT-REC-COUNT >= CKPT-SKIP-COUNT
+               OR MORE-RECS = 'NO'
+               PERFORM 9000-READ
+           END-PERFORM.
+
+       1500-LOAD-RATES.
+           OPEN INPUT POPRATE-FILE.
+           IF RATE-FILE-STATUS = '00'
+               PERFORM UNTIL MORE-RATES = 'NO'
+                   READ POPRATE-FILE
+                       AT END
+                           MOVE 'NO' TO MORE-RATES
+                       NOT AT END
+                           IF RATE-TBL-CTR < 50
+                               ADD 1 TO RATE-TBL-CTR
+                               MOVE RATE-TYPE   TO
+                                        RATE-TBL-TYPE(RATE-TBL-CTR)
+                               MOVE RATE-KEY    TO
+                                        RATE-TBL-KEY(RATE-TBL-CTR)
+                               MOVE RATE-AMOUNT TO
+                                        RATE-TBL-AMOUNT(RATE-TBL-CTR)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE POPRATE-FILE
+           ELSE
+               PERFORM 1560-DEFAULT-RATES
+           END-IF.
+           PERFORM 1550-FIND-CASE-PRICE.
+
+       1560-DEFAULT-RATES.
+           MOVE 5 TO RATE-TBL-CTR.
+           MOVE 'P' TO RATE-TBL-TYPE(1).
+           MOVE '  ' TO RATE-TBL-KEY(1).
+           MOVE 18.71 TO RATE-TBL-AMOUNT(1).
+           MOVE 'D' TO RATE-TBL-TYPE(2).
+           MOVE 'IA' TO RATE-TBL-KEY(2).
+           MOVE 0.05 TO RATE-TBL-AMOUNT(2).
+           MOVE 'D' TO RATE-TBL-TYPE(3).
+           MOVE 'NE' TO RATE-TBL-KEY(3).
+           MOVE 0.05 TO RATE-TBL-AMOUNT(3).
+           MOVE 'D' TO RATE-TBL-TYPE(4).
+           MOVE 'WI' TO RATE-TBL-KEY(4).
+           MOVE 0.05 TO RATE-TBL-AMOUNT(4).
+           MOVE 'D' TO RATE-TBL-TYPE(5).
+           MOVE 'MI' TO RATE-TBL-KEY(5).
+           MOVE 0.10 TO RATE-TBL-AMOUNT(5).
+
+       1550-FIND-CASE-PRICE.
+           PERFORM VARYING RATE-IDX FROM 1 BY 1
+               UNTIL RATE-IDX > RATE-TBL-CTR
+               IF RATE-TBL-TYPE(RATE-IDX) = 'P'
+                   MOVE RATE-TBL-AMOUNT(RATE-IDX) TO WS-CASE-PRICE
+               END-IF
+           END-PERFORM.
+
+       1570-FIND-DEPOSIT-RATE.
+           MOVE 0 TO WS-DEPOSIT-RATE.
+           PERFORM VARYING RATE-IDX FROM 1 BY 1
+               UNTIL RATE-IDX > RATE-TBL-CTR
+               IF RATE-TBL-TYPE(RATE-IDX) = 'D'
+                   AND RATE-TBL-KEY(RATE-IDX) = I-STATE
+                   MOVE RATE-TBL-AMOUNT(RATE-IDX) TO WS-DEPOSIT-RATE
+               END-IF
+           END-PERFORM.
+
+       1600-LOAD-CHECKOUTS.
+           OPEN INPUT CHECKOUT-FILE.
+           IF CHECKOUT-FILE-STATUS = '00'
+               PERFORM UNTIL MORE-CHECKOUTS = 'NO'
+                   READ CHECKOUT-FILE
+                       AT END
+                           MOVE 'NO' TO MORE-CHECKOUTS
+                       NOT AT END
+                           PERFORM 1650-ACCUM-CHECKOUT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKOUT-FILE.
+
+       1650-ACCUM-CHECKOUT.
+           MOVE CHK-TEAM TO WS-TEAM-LETTER.
+           PERFORM 9300-TEAM-TO-IDX.
+           IF WS-TEAM-IDX > 0
+               AND CHK-POP-TYPE >= 1 AND CHK-POP-TYPE <= 6
+               ADD CHK-CASES TO
+                   RECON-CHECKOUT-QTY(WS-TEAM-IDX, CHK-POP-TYPE).
+
+       9300-TEAM-TO-IDX.
+           EVALUATE WS-TEAM-LETTER
+               WHEN 'A'  MOVE 1 TO WS-TEAM-IDX
+               WHEN 'B'  MOVE 2 TO WS-TEAM-IDX
+               WHEN 'C'  MOVE 3 TO WS-TEAM-IDX
+               WHEN 'D'  MOVE 4 TO WS-TEAM-IDX
+               WHEN 'E'  MOVE 5 TO WS-TEAM-IDX
+               WHEN OTHER MOVE 0 TO WS-TEAM-IDX
+           END-EVALUATE.
+
+       9310-IDX-TO-TEAM-LETTER.
+           EVALUATE RECON-T-IDX
+               WHEN 1  MOVE 'A' TO WS-TEAM-LETTER
+               WHEN 2  MOVE 'B' TO WS-TEAM-LETTER
+               WHEN 3  MOVE 'C' TO WS-TEAM-LETTER
+               WHEN 4  MOVE 'D' TO WS-TEAM-LETTER
+               WHEN 5  MOVE 'E' TO WS-TEAM-LETTER
+           END-EVALUATE.
+
+       9320-POP-IDX-TO-NAME.
+           EVALUATE RECON-P-IDX
+               WHEN 1  MOVE "COKE" TO WS-POP-NAME
+               WHEN 2  MOVE "DIET COKE" TO WS-POP-NAME
+               WHEN 3  MOVE "MELLO YELLO" TO WS-POP-NAME
+               WHEN 4  MOVE "CHERRY COKE" TO WS-POP-NAME
+               WHEN 5  MOVE "DIET CHERRY COKE" TO WS-POP-NAME
+               WHEN 6  MOVE "SPRITE" TO WS-POP-NAME
+           END-EVALUATE.
+
 
 
        2000-MAINLINE.
@@ -358,6 +993,8 @@
            ELSE
                PERFORM 2300-CALC
                PERFORM 2400-MOVES.
+           IF FUNCTION MOD(CKPT-REC-COUNT, CKPT-EVERY-N) = 0
+               PERFORM 7000-SAVE-CHECKPOINT.
            PERFORM 9000-READ.
 
 
@@ -365,52 +1002,103 @@
            MOVE 'YES' TO ERRO-SW.
            IF I-LNAME=SPACES
                MOVE 'LAST NAME REGUIRED' TO POP
+               MOVE 'MISS' TO O-ERR-REASON
                GO TO 2100-EXIT.
            IF I-FNAME = SPACES
                MOVE 'FIRST  NAME REGUIRED' TO POP
+               MOVE 'MISS' TO O-ERR-REASON
                GO TO 2100-EXIT.
            IF I-ADDRESS= SPACES
                MOVE 'ADDRESS REGUIRED' TO POP
+               MOVE 'MISS' TO O-ERR-REASON
                GO TO 2100-EXIT.
            IF I-CITY = SPACES
                MOVE 'CITY REGUIRED' TO POP
+               MOVE 'MISS' TO O-ERR-REASON
                GO TO 2100-EXIT.
            IF NOT VAL-STATE
                MOVE 'STATE MUST BE"IA", "IL", "MI", "MO", "NE", "WI"' TO
                                        POP
+               MOVE 'INVC' TO O-ERR-REASON
                GO TO 2100-EXIT.
            IF I-ZIP NOT NUMERIC
                MOVE 'ZIP MUST BE DIGIT ' TO POP
+               MOVE 'INVC' TO O-ERR-REASON
                GO TO 2100-EXIT.
            IF NOT VAL-CODE
                MOVE 'ZIP MUST BE 0 TO 999999999' TO POP
+               MOVE 'RANG' TO O-ERR-REASON
                GO TO 2100-EXIT.
            IF I-NUM-CASES   NOT NUMERIC
                MOVE 'ICASES MUST BE NUMERIC' TO POP
+               MOVE 'INVC' TO O-ERR-REASON
                GO TO 2100-EXIT.
            IF NOT VAL-CASES
                MOVE 'CASES MUST BE 01 TO 06' TO POP
+               MOVE 'RANG' TO O-ERR-REASON
                GO TO 2100-EXIT.
            IF I-TEAM NOT ALPHABETIC
                MOVE 'TEAM MUST BE ALPHABET' TO POP
+               MOVE 'INVC' TO O-ERR-REASON
                GO TO 2100-EXIT.
            IF NOT VAL-TEAMS
                MOVE 'TEAM MUST BE ALPHABETIC' TO POP
+               MOVE 'RANG' TO O-ERR-REASON
                GO TO 2100-EXIT.
-           MOVE 'NO' TO ERRO-SW.
+           PERFORM 2150-CHECK-DUP.
            2100-EXIT.
            EXIT.
 
+       2150-CHECK-DUP.
+           MOVE 'NO' TO DUP-FOUND-SW.
+           MOVE 0 TO WS-LAST-SELLER-IDX.
+           PERFORM VARYING SELL-IDX FROM 1 BY 1
+               UNTIL SELL-IDX > SELLER-CTR OR DUP-FOUND-SW = 'YES'
+               IF SELLER-LNAME(SELL-IDX) = I-LNAME
+                   AND SELLER-FNAME(SELL-IDX) = I-FNAME
+                   AND SELLER-TEAM(SELL-IDX)  = I-TEAM
+                   MOVE 'YES' TO DUP-FOUND-SW
+               END-IF
+           END-PERFORM.
+           IF DUP-FOUND-SW = 'YES'
+               MOVE 'PROBABLE DUPLICATE SELLER/TEAM ENTRY' TO POP
+               MOVE 'DUPL' TO O-ERR-REASON
+           ELSE
+               MOVE 'NO' TO ERRO-SW
+               IF SELLER-CTR < 2000
+                   ADD 1 TO SELLER-CTR
+                   MOVE I-LNAME TO SELLER-LNAME(SELLER-CTR)
+                   MOVE I-FNAME TO SELLER-FNAME(SELLER-CTR)
+                   MOVE I-TEAM  TO SELLER-TEAM(SELLER-CTR)
+                   MOVE 0       TO SELLER-TOTAL(SELLER-CTR)
+                   MOVE SELLER-CTR TO WS-LAST-SELLER-IDX
+               ELSE
+                   ADD 1 TO WS-SELLER-CAP-CTR
+               END-IF
+           END-IF.
+
 
        2200-ERRORS.
            ADD 1 TO C-ERROR-CTR.
            move I-REC         TO O-ERR-field.
+           PERFORM 2250-SAVE-REJECT.
            WRITE PRTERRLINE
               FROM DETAIL-ERR-LINE
                  AFTER ADVANCING 2 LINES
                       AT EOP
                           PERFORM 9200-HEADING.
 
+       2250-SAVE-REJECT.
+           IF REJ-CTR < 500
+               ADD 1 TO REJ-CTR
+               MOVE I-LNAME  TO REJ-LNAME(REJ-CTR)
+               MOVE I-FNAME  TO REJ-FNAME(REJ-CTR)
+               MOVE I-TEAM   TO REJ-TEAM(REJ-CTR)
+               MOVE 'N'      TO REJ-RESOLVED(REJ-CTR)
+           ELSE
+               ADD 1 TO WS-REJ-CAP-CTR
+           END-IF.
+
 
        2200-ERROR.
            ADD 1 TO C-ERROR-CTR.
@@ -446,24 +1134,25 @@
            EVALUATE I-STATE
                WHEN 'IA'
                    MOVE "IOWA" TO O-STATE
-                   COMPUTE C-DEPOSIT=0.05*I-NUM-CASES*24
                WHEN 'IL'
                    MOVE "ILLINOIS" TO O-STATE
-                   MOVE 0 TO O-DEPOSIT
-
                WHEN 'MI'
                    MOVE "MICHIGAN" TO O-STATE
-                   COMPUTE C-DEPOSIT=0.10*I-NUM-CASES*24
                WHEN 'MO'
                    MOVE "MISSOURI" TO O-STATE
-                   MOVE 0 TO O-DEPOSIT
-                WHEN 'NE'
+               WHEN 'NE'
                    MOVE "NEBREASKA" TO O-STATE
-                   COMPUTE C-DEPOSIT=0.05*I-NUM-CASES*24
                WHEN 'WI'
                    MOVE "WICONSIN" TO O-STATE
-                   COMPUTE C-DEPOSIT=0.05*I-NUM-CASES*24
            END-EVALUATE.
+           PERFORM 1570-FIND-DEPOSIT-RATE.
+           COMPUTE C-DEPOSIT = WS-DEPOSIT-RATE * I-NUM-CASES * 24.
+           MOVE I-TEAM TO WS-TEAM-LETTER.
+           PERFORM 9300-TEAM-TO-IDX.
+           IF WS-TEAM-IDX > 0
+               ADD I-NUM-CASES TO
+                   RECON-SOLD-QTY(WS-TEAM-IDX, I-POP-TYPE)
+           END-IF.
 
 
        EVALUATE I-POP-TYPE
@@ -491,31 +1180,83 @@
                    COMPUTE c-ctr-sprite  =
                            c-ctr-sprite  + I-NUM-CASES
            END-EVALUATE.
-           COMPUTE C-TOTAL=18.71*I-NUM-CASES+ C-DEPOSIT.
+           COMPUTE C-TOTAL = WS-CASE-PRICE * I-NUM-CASES + C-DEPOSIT.
            EVALUATE I-TEAM
                WHEN 'A'
-
                    COMPUTE c-team-total-A =
                            c-team-total-A +C-TOTAL
+                   ADD C-DEPOSIT TO c-team-deposit-A
                WHEN 'B'
-
                    COMPUTE c-team-total-B =
                            c-team-total-B +C-TOTAL
+                   ADD C-DEPOSIT TO c-team-deposit-B
                WHEN 'C'
-
                    COMPUTE c-team-total-C =
                            c-team-total-C +C-TOTAL
+                   ADD C-DEPOSIT TO c-team-deposit-C
                WHEN 'D'
-
                    COMPUTE c-team-total-D =
                            c-team-total-D +C-TOTAL
+                   ADD C-DEPOSIT TO c-team-deposit-D
                WHEN 'E'
-
                    COMPUTE c-team-total-E =
                            c-team-total-E +C-TOTAL
+                   ADD C-DEPOSIT TO c-team-deposit-E
            END-EVALUATE.
-
-
+           MOVE C-TOTAL TO C-TOTAL-SAL.
+           IF WS-LAST-SELLER-IDX > 0
+               ADD C-TOTAL-SAL TO SELLER-TOTAL(WS-LAST-SELLER-IDX)
+           END-IF.
+
+
+
+       5000-CORRECTIONS.
+           OPEN INPUT POPSL-CHANGES.
+           IF CHG-FILE-STATUS = '00'
+               PERFORM UNTIL MORE-CHGS = 'NO'
+                   READ POPSL-CHANGES
+                       AT END
+                           MOVE 'NO' TO MORE-CHGS
+                       NOT AT END
+                           PERFORM 5100-APPLY-CORRECTION
+                   END-READ
+               END-PERFORM
+               CLOSE POPSL-CHANGES.
+
+       5100-APPLY-CORRECTION.
+           MOVE 'NO' TO CHG-MATCH-SW.
+           PERFORM VARYING REJ-IDX FROM 1 BY 1
+               UNTIL REJ-IDX > REJ-CTR OR CHG-MATCH-SW = 'YES'
+               IF REJ-LNAME(REJ-IDX) = CHG-LNAME
+                   AND REJ-FNAME(REJ-IDX) = CHG-FNAME
+                   AND REJ-TEAM(REJ-IDX)  = CHG-TEAM
+                   AND REJ-RESOLVED(REJ-IDX) = 'N'
+                   MOVE 'Y'   TO REJ-RESOLVED(REJ-IDX)
+                   MOVE 'YES' TO CHG-MATCH-SW
+                   PERFORM 5200-REPROCESS-CORRECTION
+               END-IF
+           END-PERFORM.
+           IF CHG-MATCH-SW = 'NO'
+               ADD 1 TO C-UNMATCHED-CTR.
+
+       5200-REPROCESS-CORRECTION.
+           MOVE CHG-LNAME        TO I-LNAME.
+           MOVE CHG-FNAME        TO I-FNAME.
+           MOVE CHG-ADDRESS      TO I-ADDRESS.
+           MOVE CHG-CITY         TO I-CITY.
+           MOVE CHG-STATE        TO I-STATE.
+           MOVE CHG-ZIP-CODE-1   TO I-ZIP-CODE-1.
+           MOVE CHG-ZIP-CODE-2   TO I-ZIP-CODE-2.
+           MOVE CHG-POP-TYPE     TO I-POP-TYPE.
+           MOVE CHG-NUM-CASES    TO I-NUM-CASES.
+           MOVE CHG-TEAM         TO I-TEAM.
+           PERFORM 2100-VAL THRU 2100-EXIT.
+           IF ERRO-SW = 'YES'
+               PERFORM 2200-ERRORS
+           ELSE
+               ADD 1 TO C-CORRECTED-CTR
+               PERFORM 2300-CALC
+               PERFORM 2400-MOVES.
 
        3000-CLOSING.
            MOVE c-ctr-coke          TO O-ctr-coke.
@@ -606,13 +1347,399 @@
                  AFTER ADVANCING 2 LINES
                     AT EOP
                         PERFORM 9200-HEADING.
+           MOVE C-CORRECTED-CTR    TO O-CORRECTED-CTR.
+           MOVE C-UNMATCHED-CTR    TO O-UNMATCHED-CTR.
+           WRITE PRTERRLINE
+              FROM CORRECTION-SUMMARY-LINE
+                 AFTER ADVANCING 2 LINES
+                    AT EOP
+                        PERFORM 9200-HEADING.
+           MOVE WS-SELLER-CAP-CTR  TO O-SELLER-CAP-CTR.
+           MOVE WS-REJ-CAP-CTR     TO O-REJECT-CAP-CTR.
+           WRITE PRTERRLINE
+              FROM CAPACITY-SUMMARY-LINE
+                 AFTER ADVANCING 2 LINES
+                    AT EOP
+                        PERFORM 9200-HEADING.
+           PERFORM 3700-UPDATE-SEASON-TOTALS.
+           PERFORM 3710-SAVE-SEASON-MASTER.
+           PERFORM 3720-SEASON-REPORT.
+           PERFORM 3750-SETTLEMENT-REPORT.
+           PERFORM 3800-RECONCILE-REPORT.
+           PERFORM 3900-CSV-EXTRACT.
+           PERFORM 3950-SORT-SELLERS.
+           PERFORM 3960-RANK-REPORT.
+           PERFORM 7100-CLEAR-CHECKPOINT.
            CLOSE PRTSLOUT.
            CLOSE PRTERROUT.
            CLOSE POPSL-FILE.
 
+       3900-CSV-EXTRACT.
+           OPEN OUTPUT CSV-TOTALS-OUT.
+           MOVE 'CATEGORY,LABEL,CASES' TO CSV-LINE.
+           WRITE CSV-LINE.
+           MOVE 'POPTYPE' TO WS-CSV-CATEGORY.
+           MOVE 'COKE' TO WS-CSV-LABEL.
+           MOVE c-ctr-coke TO WS-CSV-VALUE.
+           PERFORM 3910-CSV-ROW.
+           MOVE 'DIET COKE' TO WS-CSV-LABEL.
+           MOVE c-ctr-diet-coke TO WS-CSV-VALUE.
+           PERFORM 3910-CSV-ROW.
+           MOVE 'MELLO YELLO' TO WS-CSV-LABEL.
+           MOVE c-ctr-mello-yello TO WS-CSV-VALUE.
+           PERFORM 3910-CSV-ROW.
+           MOVE 'CHERRY COKE' TO WS-CSV-LABEL.
+           MOVE c-ctr-cherry-coke TO WS-CSV-VALUE.
+           PERFORM 3910-CSV-ROW.
+           MOVE 'DIET CHERRY COKE' TO WS-CSV-LABEL.
+           MOVE c-ctr-diet-cherry TO WS-CSV-VALUE.
+           PERFORM 3910-CSV-ROW.
+           MOVE 'SPRITE' TO WS-CSV-LABEL.
+           MOVE c-ctr-sprite TO WS-CSV-VALUE.
+           PERFORM 3910-CSV-ROW.
+           MOVE 'TEAMTOTAL' TO WS-CSV-CATEGORY.
+           MOVE 'TEAM A' TO WS-CSV-LABEL.
+           MOVE c-team-total-A TO WS-CSV-VALUE.
+           PERFORM 3910-CSV-ROW.
+           MOVE 'TEAM B' TO WS-CSV-LABEL.
+           MOVE c-team-total-B TO WS-CSV-VALUE.
+           PERFORM 3910-CSV-ROW.
+           MOVE 'TEAM C' TO WS-CSV-LABEL.
+           MOVE c-team-total-C TO WS-CSV-VALUE.
+           PERFORM 3910-CSV-ROW.
+           MOVE 'TEAM D' TO WS-CSV-LABEL.
+           MOVE c-team-total-D TO WS-CSV-VALUE.
+           PERFORM 3910-CSV-ROW.
+           MOVE 'TEAM E' TO WS-CSV-LABEL.
+           MOVE c-team-total-E TO WS-CSV-VALUE.
+           PERFORM 3910-CSV-ROW.
+           CLOSE CSV-TOTALS-OUT.
+
+       3910-CSV-ROW.
+           MOVE WS-CSV-VALUE TO WS-CSV-AMOUNT-ED.
+           MOVE SPACES TO CSV-LINE.
+           STRING FUNCTION TRIM(WS-CSV-CATEGORY)  DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-LABEL)      DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-AMOUNT-ED)  DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+       3750-SETTLEMENT-REPORT.
+           WRITE PRTSLLINE
+              FROM SETTLEMENT-TITLE-LINE
+                 AFTER ADVANCING PAGE
+                    AT EOP
+                       PERFORM 9410-SETTLEMENT-HEADING.
+           WRITE PRTSLLINE
+              FROM SETTLEMENT-HEADING-LINE
+                 AFTER ADVANCING 2 LINES
+                    AT EOP
+                       PERFORM 9410-SETTLEMENT-HEADING.
+           MOVE 'A' TO O-SETT-TEAM.
+           MOVE c-team-total-A TO O-SETT-SALES.
+           MOVE c-team-deposit-A TO O-SETT-DEPOSIT.
+           COMPUTE GT-AMOUNT-DUE ROUNDED =
+                   c-team-total-A - c-team-deposit-A.
+           MOVE GT-AMOUNT-DUE TO O-SETT-DUE.
+           PERFORM 3760-SETTLEMENT-LINE.
+           MOVE 'B' TO O-SETT-TEAM.
+           MOVE c-team-total-B TO O-SETT-SALES.
+           MOVE c-team-deposit-B TO O-SETT-DEPOSIT.
+           COMPUTE GT-AMOUNT-DUE ROUNDED =
+                   c-team-total-B - c-team-deposit-B.
+           MOVE GT-AMOUNT-DUE TO O-SETT-DUE.
+           PERFORM 3760-SETTLEMENT-LINE.
+           MOVE 'C' TO O-SETT-TEAM.
+           MOVE c-team-total-C TO O-SETT-SALES.
+           MOVE c-team-deposit-C TO O-SETT-DEPOSIT.
+           COMPUTE GT-AMOUNT-DUE ROUNDED =
+                   c-team-total-C - c-team-deposit-C.
+           MOVE GT-AMOUNT-DUE TO O-SETT-DUE.
+           PERFORM 3760-SETTLEMENT-LINE.
+           MOVE 'D' TO O-SETT-TEAM.
+           MOVE c-team-total-D TO O-SETT-SALES.
+           MOVE c-team-deposit-D TO O-SETT-DEPOSIT.
+           COMPUTE GT-AMOUNT-DUE ROUNDED =
+                   c-team-total-D - c-team-deposit-D.
+           MOVE GT-AMOUNT-DUE TO O-SETT-DUE.
+           PERFORM 3760-SETTLEMENT-LINE.
+           MOVE 'E' TO O-SETT-TEAM.
+           MOVE c-team-total-E TO O-SETT-SALES.
+           MOVE c-team-deposit-E TO O-SETT-DEPOSIT.
+           COMPUTE GT-AMOUNT-DUE ROUNDED =
+                   c-team-total-E - c-team-deposit-E.
+           MOVE GT-AMOUNT-DUE TO O-SETT-DUE.
+           PERFORM 3760-SETTLEMENT-LINE.
+
+       3760-SETTLEMENT-LINE.
+           WRITE PRTSLLINE
+              FROM SETTLEMENT-DETAIL-LINE
+                 AFTER ADVANCING 2 LINES
+                    AT EOP
+                       PERFORM 9410-SETTLEMENT-HEADING.
+
+       3700-UPDATE-SEASON-TOTALS.
+           ADD c-ctr-coke         TO ST-CTR-COKE.
+           ADD c-ctr-diet-coke    TO ST-CTR-DIET-COKE.
+           ADD c-ctr-mello-yello  TO ST-CTR-MELLO-YELLO.
+           ADD c-ctr-cherry-coke  TO ST-CTR-CHERRY-COKE.
+           ADD c-ctr-diet-cherry  TO ST-CTR-DIET-CHERRY.
+           ADD c-ctr-sprite       TO ST-CTR-SPRITE.
+           ADD c-team-total-A     TO ST-TEAM-A.
+           ADD c-team-total-B     TO ST-TEAM-B.
+           ADD c-team-total-C     TO ST-TEAM-C.
+           ADD c-team-total-D     TO ST-TEAM-D.
+           ADD c-team-total-E     TO ST-TEAM-E.
+           ADD C-ERROR-CTR        TO ST-ERROR-CTR.
+
+       3710-SAVE-SEASON-MASTER.
+           MOVE ST-CTR-COKE           TO STD-CTR-COKE.
+           MOVE ST-CTR-DIET-COKE      TO STD-CTR-DIET-COKE.
+           MOVE ST-CTR-MELLO-YELLO    TO STD-CTR-MELLO-YELLO.
+           MOVE ST-CTR-CHERRY-COKE    TO STD-CTR-CHERRY-COKE.
+           MOVE ST-CTR-DIET-CHERRY    TO STD-CTR-DIET-CHERRY.
+           MOVE ST-CTR-SPRITE         TO STD-CTR-SPRITE.
+           MOVE ST-TEAM-A             TO STD-TEAM-A.
+           MOVE ST-TEAM-B             TO STD-TEAM-B.
+           MOVE ST-TEAM-C             TO STD-TEAM-C.
+           MOVE ST-TEAM-D             TO STD-TEAM-D.
+           MOVE ST-TEAM-E             TO STD-TEAM-E.
+           MOVE ST-ERROR-CTR          TO STD-ERROR-CTR.
+           OPEN OUTPUT SEASON-MASTER.
+           WRITE STD-REC.
+           CLOSE SEASON-MASTER.
+
+       3720-SEASON-REPORT.
+           MOVE ST-CTR-COKE          TO O-ST-CTR-COKE.
+           MOVE ST-CTR-DIET-COKE     TO O-ST-CTR-DIET-COKE.
+           MOVE ST-CTR-MELLO-YELLO   TO O-ST-CTR-MELLO-YELLO.
+           MOVE ST-CTR-CHERRY-COKE   TO O-ST-CTR-CHERRY-COKE.
+           MOVE ST-CTR-DIET-CHERRY   TO O-ST-CTR-DIET-CHERRY.
+           MOVE ST-CTR-SPRITE        TO O-ST-CTR-SPRITE.
+           MOVE ST-TEAM-A            TO O-ST-TEAM-A.
+           MOVE ST-TEAM-B            TO O-ST-TEAM-B.
+           MOVE ST-TEAM-C            TO O-ST-TEAM-C.
+           MOVE ST-TEAM-D            TO O-ST-TEAM-D.
+           MOVE ST-TEAM-E            TO O-ST-TEAM-E.
+           WRITE PRTSLLINE
+              FROM SEASON-TITLE-LINE
+                 AFTER ADVANCING PAGE
+                    AT EOP
+                       PERFORM 9400-SEASON-HEADING.
+           WRITE PRTSLLINE
+              FROM SEASON-POPTYPE
+                 AFTER ADVANCING 3 LINES
+                    AT EOP
+                       PERFORM 9400-SEASON-HEADING.
+           WRITE PRTSLLINE
+              FROM SEASON-POPTYPE1
+                 AFTER ADVANCING 2 LINES
+                    AT EOP
+                       PERFORM 9400-SEASON-HEADING.
+           WRITE PRTSLLINE
+              FROM SEASON-TEAM-TOTAL
+                 AFTER ADVANCING 3 LINES
+                    AT EOP
+                       PERFORM 9400-SEASON-HEADING.
+           WRITE PRTSLLINE
+              FROM SEASON-TEAM-A
+                 AFTER ADVANCING 2 LINES
+                    AT EOP
+                       PERFORM 9400-SEASON-HEADING.
+           WRITE PRTSLLINE
+              FROM SEASON-TEAM-B
+                 AFTER ADVANCING 2 LINES
+                    AT EOP
+                       PERFORM 9400-SEASON-HEADING.
+           WRITE PRTSLLINE
+              FROM SEASON-TEAM-C
+                 AFTER ADVANCING 2 LINES
+                    AT EOP
+                       PERFORM 9400-SEASON-HEADING.
+           WRITE PRTSLLINE
+              FROM SEASON-TEAM-D
+                 AFTER ADVANCING 2 LINES
+                    AT EOP
+                       PERFORM 9400-SEASON-HEADING.
+           WRITE PRTSLLINE
+              FROM SEASON-TEAM-E
+                 AFTER ADVANCING 2 LINES
+                    AT EOP
+                       PERFORM 9400-SEASON-HEADING.
+
+       3800-RECONCILE-REPORT.
+           WRITE PRTSLLINE
+              FROM RECON-TITLE-LINE
+                 AFTER ADVANCING PAGE
+                    AT EOP
+                       PERFORM 9420-RECON-HEADING.
+           WRITE PRTSLLINE
+              FROM RECON-HEADING-LINE
+                 AFTER ADVANCING 2 LINES
+                    AT EOP
+                       PERFORM 9420-RECON-HEADING.
+           PERFORM VARYING RECON-T-IDX FROM 1 BY 1
+               UNTIL RECON-T-IDX > 5
+               PERFORM VARYING RECON-P-IDX FROM 1 BY 1
+                   UNTIL RECON-P-IDX > 6
+                   IF RECON-CHECKOUT-QTY(RECON-T-IDX, RECON-P-IDX) > 0
+                       OR RECON-SOLD-QTY(RECON-T-IDX, RECON-P-IDX) > 0
+                       PERFORM 3810-RECON-DETAIL
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       3810-RECON-DETAIL.
+           PERFORM 9310-IDX-TO-TEAM-LETTER.
+           PERFORM 9320-POP-IDX-TO-NAME.
+           MOVE WS-TEAM-LETTER TO O-RECON-TEAM.
+           MOVE WS-POP-NAME    TO O-RECON-POP.
+           MOVE RECON-CHECKOUT-QTY(RECON-T-IDX, RECON-P-IDX)
+                                TO O-RECON-CHECKOUT.
+           MOVE RECON-SOLD-QTY(RECON-T-IDX, RECON-P-IDX)
+                                TO O-RECON-SOLD.
+           COMPUTE WS-RECON-SHORTAGE =
+                   RECON-CHECKOUT-QTY(RECON-T-IDX, RECON-P-IDX) -
+                   RECON-SOLD-QTY(RECON-T-IDX, RECON-P-IDX).
+           IF WS-RECON-SHORTAGE > 0
+               MOVE WS-RECON-SHORTAGE TO O-RECON-SHORTAGE
+               MOVE 'SHORTAGE' TO O-RECON-FLAG
+           ELSE
+               MOVE 0 TO O-RECON-SHORTAGE
+               MOVE SPACES TO O-RECON-FLAG
+           END-IF.
+           WRITE PRTSLLINE
+              FROM RECON-DETAIL-LINE
+                 AFTER ADVANCING 1 LINES
+                    AT EOP
+                       PERFORM 9420-RECON-HEADING.
+
+       3950-SORT-SELLERS.
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > SELLER-CTR
+               MOVE SORT-I TO SORT-BEST
+               COMPUTE SORT-J = SORT-I + 1
+               PERFORM UNTIL SORT-J > SELLER-CTR
+                   IF (SELLER-TEAM(SORT-J) < SELLER-TEAM(SORT-BEST))
+                      OR (SELLER-TEAM(SORT-J) = SELLER-TEAM(SORT-BEST)
+                          AND SELLER-TOTAL(SORT-J) >
+                              SELLER-TOTAL(SORT-BEST))
+                       MOVE SORT-J TO SORT-BEST
+                   END-IF
+                   ADD 1 TO SORT-J
+               END-PERFORM
+               IF SORT-BEST NOT = SORT-I
+                   MOVE SELLER-LNAME(SORT-I)  TO SWAP-LNAME
+                   MOVE SELLER-FNAME(SORT-I)  TO SWAP-FNAME
+                   MOVE SELLER-TEAM(SORT-I)   TO SWAP-TEAM
+                   MOVE SELLER-TOTAL(SORT-I)  TO SWAP-TOTAL
+                   MOVE SELLER-LNAME(SORT-BEST) TO SELLER-LNAME(SORT-I)
+                   MOVE SELLER-FNAME(SORT-BEST) TO SELLER-FNAME(SORT-I)
+                   MOVE SELLER-TEAM(SORT-BEST)  TO SELLER-TEAM(SORT-I)
+                   MOVE SELLER-TOTAL(SORT-BEST) TO SELLER-TOTAL(SORT-I)
+                   MOVE SWAP-LNAME  TO SELLER-LNAME(SORT-BEST)
+                   MOVE SWAP-FNAME  TO SELLER-FNAME(SORT-BEST)
+                   MOVE SWAP-TEAM   TO SELLER-TEAM(SORT-BEST)
+                   MOVE SWAP-TOTAL  TO SELLER-TOTAL(SORT-BEST)
+               END-IF
+           END-PERFORM.
+
+       3960-RANK-REPORT.
+           WRITE PRTSLLINE
+              FROM RANK-TITLE-LINE
+                 AFTER ADVANCING PAGE
+                    AT EOP
+                       PERFORM 9430-RANK-HEADING.
+           WRITE PRTSLLINE
+              FROM RANK-HEADING-LINE
+                 AFTER ADVANCING 2 LINES
+                    AT EOP
+                       PERFORM 9430-RANK-HEADING.
+           MOVE SPACE TO WS-PREV-TEAM.
+           MOVE 0     TO WS-RANK.
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > SELLER-CTR
+               IF SELLER-TEAM(SORT-I) NOT = WS-PREV-TEAM
+                   MOVE 0 TO WS-RANK
+                   MOVE SELLER-TEAM(SORT-I) TO WS-PREV-TEAM
+               END-IF
+               ADD 1 TO WS-RANK
+               MOVE SELLER-TEAM(SORT-I)  TO O-RANK-TEAM
+               MOVE WS-RANK              TO O-RANK
+               MOVE SELLER-LNAME(SORT-I) TO O-RANK-LNAME
+               MOVE SELLER-FNAME(SORT-I) TO O-RANK-FNAME
+               MOVE SELLER-TOTAL(SORT-I) TO O-RANK-TOTAL
+               WRITE PRTSLLINE
+                  FROM RANK-DETAIL-LINE
+                     AFTER ADVANCING 1 LINES
+                        AT EOP
+                           PERFORM 9430-RANK-HEADING
+           END-PERFORM.
+
+       7000-SAVE-CHECKPOINT.
+           MOVE CKPT-REC-COUNT        TO CKPT-COUNT.
+           MOVE c-ctr-coke            TO CKPT-CTR-COKE.
+           MOVE c-ctr-diet-coke       TO CKPT-CTR-DIET-COKE.
+           MOVE c-ctr-mello-yello     TO CKPT-CTR-MELLO-YELLO.
+           MOVE c-ctr-cherry-coke     TO CKPT-CTR-CHERRY-COKE.
+           MOVE c-ctr-diet-cherry     TO CKPT-CTR-DIET-CHERRY.
+           MOVE c-ctr-sprite          TO CKPT-CTR-SPRITE.
+           MOVE c-team-total-A        TO CKPT-TEAM-A.
+           MOVE c-team-total-B        TO CKPT-TEAM-B.
+           MOVE c-team-total-C        TO CKPT-TEAM-C.
+           MOVE c-team-total-D        TO CKPT-TEAM-D.
+           MOVE c-team-total-E        TO CKPT-TEAM-E.
+           MOVE C-ERROR-CTR           TO CKPT-ERROR-CTR.
+           MOVE c-team-deposit-A      TO CKPT-DEPOSIT-A.
+           MOVE c-team-deposit-B      TO CKPT-DEPOSIT-B.
+           MOVE c-team-deposit-C      TO CKPT-DEPOSIT-C.
+           MOVE c-team-deposit-D      TO CKPT-DEPOSIT-D.
+           MOVE c-team-deposit-E      TO CKPT-DEPOSIT-E.
+           PERFORM VARYING RECON-T-IDX FROM 1 BY 1
+               UNTIL RECON-T-IDX > 5
+               PERFORM VARYING RECON-P-IDX FROM 1 BY 1
+                   UNTIL RECON-P-IDX > 6
+                   MOVE RECON-CHECKOUT-QTY(RECON-T-IDX, RECON-P-IDX)
+                       TO CKPT-RECON-CHECKOUT-QTY
+                            (RECON-T-IDX, RECON-P-IDX)
+                   MOVE RECON-SOLD-QTY(RECON-T-IDX, RECON-P-IDX)
+                       TO CKPT-RECON-SOLD-QTY
+                            (RECON-T-IDX, RECON-P-IDX)
+               END-PERFORM
+           END-PERFORM.
+           MOVE SELLER-CTR TO CKPT-SELLER-CTR.
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > SELLER-CTR
+               MOVE SELLER-LNAME(SORT-I) TO CKPT-SELLER-LNAME(SORT-I)
+               MOVE SELLER-FNAME(SORT-I) TO CKPT-SELLER-FNAME(SORT-I)
+               MOVE SELLER-TEAM(SORT-I)  TO CKPT-SELLER-TEAM(SORT-I)
+               MOVE SELLER-TOTAL(SORT-I) TO CKPT-SELLER-TOTAL(SORT-I)
+           END-PERFORM.
+           MOVE REJ-CTR TO CKPT-REJ-CTR.
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > REJ-CTR
+               MOVE REJ-LNAME(SORT-I)    TO CKPT-REJ-LNAME(SORT-I)
+               MOVE REJ-FNAME(SORT-I)    TO CKPT-REJ-FNAME(SORT-I)
+               MOVE REJ-TEAM(SORT-I)     TO CKPT-REJ-TEAM(SORT-I)
+               MOVE REJ-RESOLVED(SORT-I) TO CKPT-REJ-RESOLVED(SORT-I)
+           END-PERFORM.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       7100-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
        9000-READ.
            READ POPSL-FILE
-               AT END MOVE 'NO' TO MORE-RECS.
+               AT END
+                   MOVE 'NO' TO MORE-RECS
+               NOT AT END
+                   ADD 1 TO CKPT-REC-COUNT
+           END-READ.
 
 
 
@@ -656,3 +1783,37 @@
                 AFTER ADVANCING 1 LINES
                     AT EOP
                         PERFORM 9200-HEADING.
+           WRITE PRTERRLINE
+             FROM HEADING-ERRO-LINE
+                AFTER ADVANCING 1 LINES
+                    AT EOP
+                        PERFORM 9200-HEADING.
+
+       9400-SEASON-HEADING.
+           WRITE PRTSLLINE
+              FROM SEASON-TITLE-LINE
+                 AFTER ADVANCING PAGE.
+
+       9410-SETTLEMENT-HEADING.
+           WRITE PRTSLLINE
+              FROM SETTLEMENT-TITLE-LINE
+                 AFTER ADVANCING PAGE.
+           WRITE PRTSLLINE
+              FROM SETTLEMENT-HEADING-LINE
+                 AFTER ADVANCING 2 LINES.
+
+       9420-RECON-HEADING.
+           WRITE PRTSLLINE
+              FROM RECON-TITLE-LINE
+                 AFTER ADVANCING PAGE.
+           WRITE PRTSLLINE
+              FROM RECON-HEADING-LINE
+                 AFTER ADVANCING 2 LINES.
+
+       9430-RANK-HEADING.
+           WRITE PRTSLLINE
+              FROM RANK-TITLE-LINE
+                 AFTER ADVANCING PAGE.
+           WRITE PRTSLLINE
+              FROM RANK-HEADING-LINE
+                 AFTER ADVANCING 2 LINES.
